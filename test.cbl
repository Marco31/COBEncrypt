@@ -19,9 +19,15 @@
            Console is Name-Input.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RESULTSFILE ASSIGN TO WS-RESULTS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTSFILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RESULTSFILE.
+       01  RESULTS-RECORD          PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  TESTS-STAT.
            05  TESTS-RUN           PIC 9(2) VALUE ZEROES.
@@ -34,43 +40,87 @@
            05  WS-ENCRYPTTXT       PIC X(200).
            05  WS-CAESAR-SETTING   PIC 9(2).
            05  WS-EXCEPTED-ENCRYPTTXT  PIC X(200).
-      * 01  WS-AREA-LFSR.
-      *     05  WS-LFSR-A-STATIC.
-      *         10  WS-INTERNAL-STATE    PIC 9(1) COMP OCCURS 8 TIMES
-      *                                         INDEXED BY IND-IS.
-      *         10  WS-NB-XOR  PIC 9(1).
-      *         10  WS-I   PIC 9(2).
-      *         10  WS-J   PIC 9(2).
-      *         10  WS-NB-GEN  PIC 9(4).
-      *         10  WS-WS-BIT  PIC 9(1).
-      *     05  WS-LFSR-A-STREAM.
-      *         10  WS-LFSR-STREAM     PIC 9(1) OCCURS 1 TO 9999
-      *                                         DEPENDING ON NB-GEN.
-      *         10  WS-LFSR-STREAM-ENC     PIC 9(1) OCCURS 1 TO 9999
-      *                                         DEPENDING ON NB-GEN.
-      * 01 WS-AREA-LFSR-2.
-      *     05  WS-LFSR2-A-STATIC.
-      *         10  WS-IND-XB  PIC 9(2).
-      *     05  WS-LFSR2-A-XOR.
-      *         10  WS-XOR-BITS    PIC 9(1) COMP OCCURS 1 TO 8
-      *                      DEPENDING ON NB-XOR.
+       01  WS-AREA-LFSR.
+           05  WS-LFSR-A-STATIC.
+               10  WS-NB-XOR  PIC 9(1).
+               10  WS-I   PIC 9(2).
+               10  WS-J   PIC 9(2).
+               10  WS-NB-GEN  PIC 9(4).
+               10  WS-WS-BIT  PIC 9(1).
+      * Each OCCURS DEPENDING ON table gets its own wrapper group, both
+      * because a record allows only one such table as its last item,
+      * and because CALL USING needs a group (not the bare table item)
+      * to pass the whole table without a subscript.
+           05  WS-LFSR-A-STREAM.
+               10  WS-LFSR-STREAM     PIC 9(1) OCCURS 1 TO 9999
+                                               DEPENDING ON WS-NB-GEN.
+       01  WS-AREA-LFSR-EXPECTED.
+           05  WS-LFSR-STREAM-ENC     PIC 9(1) OCCURS 1 TO 9999
+                                               DEPENDING ON WS-NB-GEN.
+       01  WS-INTERNAL-STATE-PASS.
+           05  WS-INTERNAL-STATE    PIC 9(1) COMP OCCURS 8 TIMES
+                                           INDEXED BY IND-IS.
+       01 WS-AREA-LFSR-2.
+           05  WS-LFSR2-A-STATIC.
+               10  WS-IND-XB  PIC 9(2).
+           05  WS-LFSR2-A-XOR.
+               10  WS-XOR-BITS    PIC 9(1) COMP OCCURS 1 TO 8
+                        DEPENDING ON WS-NB-XOR.
+
+      * Dated results file (req 008) - one line per results file, named
+      * after today's date, recording the tallies this run produced.
+       01  WS-RESULTS-AREA.
+           05  WS-RESULTS-FILENAME    PIC X(40).
+           05  WS-RESULTSFILE-STATUS  PIC X(2).
+           05  WS-RESULTS-DATE        PIC 9(8).
+       01  WS-LFSR-MATCH               PIC X(1).
 
 
        PROCEDURE DIVISION.
        MD01 SECTION.
 
        MD01-INIT-BG.
+           PERFORM MD01-OPEN-RESULTSFILE.
            PERFORM MD01-TEST-CAESAR.
-      *     PERFORM MD01-TEST-LFSR.
+           PERFORM MD01-TEST-LFSR.
            DISPLAY "Tests run: " TESTS-RUN.
            DISPLAY "Tests passed: " TESTS-PASSES.
            DISPLAY "Tests failed: " TESTS-FAILURES.
+           PERFORM MD01-WRITE-RESULTSFILE.
+           CLOSE RESULTSFILE.
            STOP RUN.
 
+      * Dated regression-results file (req 008) so there is a record
+      * that the LFSR generator was verified before trusting its
+      * output on a given day.
+       MD01-OPEN-RESULTSFILE.
+           ACCEPT WS-RESULTS-DATE FROM DATE YYYYMMDD
+           STRING "TESTRESULTS-" WS-RESULTS-DATE ".TXT"
+               DELIMITED BY SIZE INTO WS-RESULTS-FILENAME
+           OPEN OUTPUT RESULTSFILE
+           EXIT.
+
+       MD01-WRITE-RESULTSFILE.
+           MOVE SPACES TO RESULTS-RECORD
+           STRING "TESTS RUN: " TESTS-RUN
+               DELIMITED BY SIZE INTO RESULTS-RECORD
+           WRITE RESULTS-RECORD
+           MOVE SPACES TO RESULTS-RECORD
+           STRING "TESTS PASSED: " TESTS-PASSES
+               DELIMITED BY SIZE INTO RESULTS-RECORD
+           WRITE RESULTS-RECORD
+           MOVE SPACES TO RESULTS-RECORD
+           STRING "TESTS FAILED: " TESTS-FAILURES
+               DELIMITED BY SIZE INTO RESULTS-RECORD
+           WRITE RESULTS-RECORD
+           EXIT.
+
        MD01-TEST-CAESAR.
            ADD 1 TO TESTS-RUN
            MOVE "Hello" TO WS-PLAINTXT.
-           MOVE "MJQQT" TO WS-EXCEPTED-ENCRYPTTXT.
+      * Case-preserving Caesar (req 002) keeps "Hello"'s mixed case;
+      * the all-caps "MJQQT" this used to expect predates that change.
+           MOVE "Mjqqt" TO WS-EXCEPTED-ENCRYPTTXT.
            MOVE 5 TO WS-CAESAR-SETTING.
 
            MOVE "COBENCRYPT" TO WS-PROG
@@ -96,46 +146,61 @@
            END-IF
            EXIT.
       
-      * MD01-TEST-LFSR
-      *     ADD 1 TO TESTS-RUN
-      *     MOVE 0 TO WS-INTERNAL-STATE(1)
-      *     MOVE 0 TO WS-INTERNAL-STATE(2)
-      *     MOVE 1 TO WS-INTERNAL-STATE(3)
-      *     MOVE 0 TO WS-INTERNAL-STATE(4)
-      *     MOVE 1 TO WS-INTERNAL-STATE(5)
-      *     MOVE 0 TO WS-INTERNAL-STATE(6)
-      *     MOVE 0 TO WS-INTERNAL-STATE(7)
-      *     MOVE 1 TO WS-INTERNAL-STATE(8)
-
-      *     MOVE 4 TO WS-NB-GEN
-
-      *     MOVE 0 TO WS-XOR-BITS(1)
-      *     MOVE 1 TO WS-XOR-BITS(2)
-      *     MOVE 0 TO WS-XOR-BITS(3)
-      *     MOVE 0 TO WS-XOR-BITS(4)
-      *     MOVE 1 TO WS-XOR-BITS(5)
-      *     MOVE 0 TO WS-XOR-BITS(6)
-      *     MOVE 0 TO WS-XOR-BITS(7)
-      *     MOVE 0 TO WS-XOR-BITS(8)
-
-      *     MOVE 1 TO WS-LFSR-STREAM-ENC(1)
-      *     MOVE 0 TO WS-LFSR-STREAM-ENC(2)
-      *     MOVE 0 TO WS-LFSR-STREAM-ENC(3)
-      *     MOVE 1 TO WS-LFSR-STREAM-ENC(4)
-           
-      *     MOVE "COBENCRYPT" TO WS-PROG
-      *     CANCEL  WS-PROG
-      *     MOVE "TEST-CAESAR" TO WS-MODULE
-      *     DISPLAY "CALL MD11-LFSR"
-      *     CALL WS-MODULE USING WS-INTERNAL-STATE, WS-NB-GEN, 
-      *         WS-XOR-BITS
-      *     END-CALL.
-
-      *     IF WS-ENCRYPTTXT = WS-EXCEPTED-ENCRYPTTXT
-      *         THEN
-      *             ADD 1 TO TESTS-PASSES
-      *         ELSE
-      *            ADD 1 TO TESTS-FAILURES
-      *             DISPLAY "Test failed"
-      *     END-IF
-      *     EXIT.
+       MD01-TEST-LFSR.
+           ADD 1 TO TESTS-RUN
+           MOVE 0 TO WS-INTERNAL-STATE(1)
+           MOVE 0 TO WS-INTERNAL-STATE(2)
+           MOVE 1 TO WS-INTERNAL-STATE(3)
+           MOVE 0 TO WS-INTERNAL-STATE(4)
+           MOVE 1 TO WS-INTERNAL-STATE(5)
+           MOVE 0 TO WS-INTERNAL-STATE(6)
+           MOVE 0 TO WS-INTERNAL-STATE(7)
+           MOVE 1 TO WS-INTERNAL-STATE(8)
+
+           MOVE 4 TO WS-NB-GEN
+
+           MOVE 0 TO WS-XOR-BITS(1)
+           MOVE 1 TO WS-XOR-BITS(2)
+           MOVE 0 TO WS-XOR-BITS(3)
+           MOVE 0 TO WS-XOR-BITS(4)
+           MOVE 1 TO WS-XOR-BITS(5)
+           MOVE 0 TO WS-XOR-BITS(6)
+           MOVE 0 TO WS-XOR-BITS(7)
+           MOVE 0 TO WS-XOR-BITS(8)
+
+           MOVE 1 TO WS-LFSR-STREAM-ENC(1)
+           MOVE 0 TO WS-LFSR-STREAM-ENC(2)
+           MOVE 0 TO WS-LFSR-STREAM-ENC(3)
+           MOVE 1 TO WS-LFSR-STREAM-ENC(4)
+
+           MOVE 2 TO WS-NB-XOR
+
+           MOVE "COBENCRYPT" TO WS-PROG
+           CANCEL  WS-PROG
+           MOVE "TEST-LFSR" TO WS-MODULE
+           DISPLAY "CALL MD11-LFRS-STREAM"
+           CALL WS-MODULE USING WS-INTERNAL-STATE-PASS, WS-NB-GEN,
+               WS-LFSR2-A-XOR, WS-NB-XOR, WS-LFSR-A-STREAM
+           END-CALL.
+
+      * The generator fills WS-LFSR-STREAM 0-based (slot 0 is the
+      * first bit produced), but WS-LFSR-STREAM-ENC was authored
+      * 1-based (slot 1 is the first expected bit) - WS-J holds the
+      * 0-based index into WS-LFSR-STREAM that lines up with WS-I.
+           MOVE "Y" TO WS-LFSR-MATCH
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NB-GEN
+               COMPUTE WS-J = WS-I - 1
+               IF WS-LFSR-STREAM(WS-J) NOT =
+                       WS-LFSR-STREAM-ENC(WS-I)
+                   MOVE "N" TO WS-LFSR-MATCH
+               END-IF
+           END-PERFORM
+
+           IF WS-LFSR-MATCH = "Y"
+               THEN
+                   ADD 1 TO TESTS-PASSES
+               ELSE
+                   ADD 1 TO TESTS-FAILURES
+                   DISPLAY "Test failed"
+           END-IF
+           EXIT.
