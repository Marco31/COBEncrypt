@@ -1,7 +1,7 @@
       ************************************************************
 
       *  Toolbox for cryptography                             *
-      
+
       *  compile with : cobc -x main.cbl -o build/main           *
 
       *----------------------------------------------------------*
@@ -18,29 +18,86 @@
            Console is Name-Input.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "BATCHIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INFILE-STATUS.
+           SELECT OUTFILE ASSIGN TO "BATCHOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTFILE-STATUS.
+           SELECT REPORTFILE ASSIGN TO "BATCHRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTFILE-STATUS.
+           SELECT KEYFILE ASSIGN TO "KEYFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KEY-ID
+               FILE STATUS IS WS-KEYFILE-STATUS.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+           SELECT PARMFILE ASSIGN TO "PARMFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  INFILE.
+       01  INFILE-RECORD           PIC X(200).
+
+       FD  OUTFILE.
+       01  OUTFILE-RECORD          PIC X(200).
+
+       FD  REPORTFILE.
+       01  REPORT-RECORD           PIC X(200).
+
+       FD  KEYFILE.
+       01  KEY-RECORD.
+           05  KEY-ID               PIC X(10).
+           05  KEY-TYPE             PIC X(1).
+               88  KEY-TYPE-CAESAR      VALUE "C".
+               88  KEY-TYPE-LFSR        VALUE "L".
+           05  KEY-CAESAR-SETTING   PIC 9(2).
+           05  KEY-LFSR-CONFIG.
+               10  KEY-NB-XOR           PIC 9(1).
+               10  KEY-XOR-BITS         PIC 9(1) OCCURS 8 TIMES.
+               10  KEY-INTERNAL-STATE   PIC 9(1) OCCURS 8 TIMES.
+
+       FD  AUDITLOG.
+       01  AUDIT-RECORD             PIC X(120).
+
+       FD  PARMFILE.
+       01  PARM-RECORD              PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  INPUT-MENU       PIC 9(1).
-       01  AREA-CAESAR.
+           88  EXIT-REQUESTED     VALUE 9.
+       01  WS-SUBCHOICE     PIC 9(1).
+
+       01  AREA-CAESAR IS GLOBAL.
            05  PLAINTXT    PIC X(200).
            05  ENCRYPTTXT  PIC X(200).
            05  CAESAR-SETTING  PIC 9(2).
+           05  DECRYPTTXT  PIC X(200).
       * 8-bit LFSR
-       01  AREA-LFSR.
-           05  LFSR-A-STATIC.
+      * INTERNAL-STATE/XOR-BITS/LFSR-STREAM each get their own group
+      * (rather than sharing LFSR-A-STATIC with the scalar fields) so
+      * each can be passed whole, as a group, to the standalone
+      * LFSR-STREAM-GEN subprogram via CALL USING - GnuCOBOL requires
+      * a non-OCCURS wrapper group to pass a table without a subscript.
+       01  AREA-LFSR IS GLOBAL.
+           05  LFSR-A-STATE.
                10  INTERNAL-STATE    PIC 9(1) COMP OCCURS 8 TIMES
                                                INDEXED BY IND-IS.
+           05  LFSR-A-STATIC.
                10  NB-XOR  PIC 9(1).
-               10  I   PIC 9(2).
-               10  J   PIC 9(2).
+               10  I   PIC 9(4).
+               10  J   PIC 9(4).
                10  NB-GEN  PIC 9(4).
                10  WS-BIT  PIC 9(1).
            05  LFSR-A-STREAM.
                10  LFSR-STREAM     PIC 9(1) OCCURS 1 TO 9999
                                                DEPENDING ON NB-GEN.
-       01 AREA-LFSR-2.
+       01 AREA-LFSR-2 IS GLOBAL.
            05  LFSR2-A-STATIC.
                10  IND-XB  PIC 9(2).
            05  LFSR2-A-XOR.
@@ -52,156 +109,271 @@
            05  XOR-INPUT-2 PIC 9(1) COMP.
            05  XOR-OUTPUT PIC 9(1) COMP.
 
+      * Caesar / Vigenere shift helper work area (req 001, 002, 007)
+       01  WS-SHIFT-WORK.
+           05  WS-SHIFT-SRC      PIC X(200).
+           05  WS-SHIFT-DST      PIC X(200).
+           05  WS-SHIFT-AMT      PIC S9(3).
+           05  WS-SHIFT-DIR      PIC S9(1).
+           05  WS-SHIFT-IDX      PIC 9(3).
+           05  WS-SHIFT-CHAR     PIC X(1).
+           05  WS-SHIFT-BASE     PIC 9(3).
+           05  WS-SHIFT-REL      PIC S9(3).
+           05  WS-SHIFT-NEWREL   PIC S9(3).
+           05  WS-SHIFT-NEWCODE  PIC 9(3).
+           05  WS-SHIFT-KEYCHAR  PIC X(1).
+           05  WS-SHIFT-KEYVAL   PIC S9(3).
+      * Caesar decrypt calls the same CAESAR-CIPHER subprogram encrypt
+      * uses, with the complementary shift (26 - setting) in place of
+      * a negative amount, since LS-CAESAR-SETTING is unsigned PIC 9(2).
+           05  WS-CAESAR-DECRYPT-SHIFT  PIC 9(2).
+
+      * Vigenere cipher area (req 007)
+       01  AREA-VIGENERE.
+           05  VIGENERE-KEYWORD  PIC X(20).
+           05  VIGENERE-KEYLEN   PIC 9(2).
+           05  VIGENERE-KEYPOS   PIC 9(2).
+
+      * LFSR stream-cipher work area (req 004)
+       01  WS-XOR-TEXT-WORK.
+           05  WS-XOR-IDX          PIC 9(4).
+           05  WS-XOR-BITIDX       PIC 9(1).
+           05  WS-XOR-CHARCODE     PIC 9(3).
+           05  WS-XOR-TEMP         PIC 9(3).
+           05  WS-XOR-BIT-TABLE    PIC 9(1) OCCURS 8 TIMES.
+           05  WS-XOR-NEWCODE      PIC 9(3).
+           05  WS-XOR-STREAMPOS    PIC 9(4).
+           05  WS-XOR-CHAR         PIC X(1).
+
+      * Round-trip verification area (req 009)
+       01  WS-VERIFY-AREA.
+           05  WS-VERIFY-FLAG     PIC X(1).
+               88  ROUNDTRIP-OK       VALUE "Y".
+               88  ROUNDTRIP-FAILED   VALUE "N".
+
+      * Batch file mode area (req 000)
+       01  WS-BATCH-AREA.
+           05  WS-INFILE-EOF       PIC X(1) VALUE "N".
+               88  INFILE-AT-END       VALUE "Y".
+           05  WS-INFILE-STATUS    PIC X(2).
+           05  WS-OUTFILE-STATUS   PIC X(2).
+           05  WS-REPORTFILE-STATUS PIC X(2).
+           05  WS-BATCH-COUNT      PIC 9(6).
+           05  WS-BATCH-FAILCOUNT  PIC 9(6).
+
+      * Key profile area (req 003)
+       01  WS-KEYFILE-AREA.
+           05  WS-KEYFILE-STATUS   PIC X(2).
+           05  WS-SAVE-PROFILE     PIC X(1).
+               88  SAVE-PROFILE-YES   VALUE "Y" "y".
+
+      * Audit log area (req 005)
+       01  WS-AUDIT-AREA.
+           05  WS-AUDITLOG-STATUS  PIC X(2).
+           05  WS-AUDIT-DATE       PIC 9(8).
+           05  WS-AUDIT-TIME       PIC 9(8).
+           05  WS-AUDIT-DETAIL     PIC X(80).
+
+      * Unattended parameter-card mode area (req 006)
+       01  WS-PARM-AREA.
+           05  WS-PARM-BUFFER      PIC X(200).
+           05  WS-RUN-MODE         PIC X(1) VALUE "I".
+               88  RUN-MODE-INTERACTIVE  VALUE "I".
+               88  RUN-MODE-PARAMETER    VALUE "P".
+           05  WS-PARM-EOF         PIC X(1) VALUE "N".
+               88  PARM-EOF              VALUE "Y".
+           05  WS-PARMFILE-STATUS  PIC X(2).
+           05  WS-PARMFILE-OPEN    PIC X(1) VALUE "N".
+               88  PARMFILE-IS-OPEN      VALUE "Y".
+
        PROCEDURE DIVISION.
        MD01 SECTION.
 
        MD01-INIT-BG.
-           PERFORM MD01-INIT-MENU.
+           PERFORM MD16-OPEN-AUDITLOG
+           PERFORM MD01-AUTO-DETECT-PARAMETER-MODE
+           PERFORM UNTIL EXIT-REQUESTED
+               PERFORM MD01-INIT-MENU
+           END-PERFORM
+           PERFORM MD16-CLOSE-AUDITLOG
+           IF PARMFILE-IS-OPEN
+               CLOSE PARMFILE
+           END-IF
            STOP RUN.
 
+      * Unattended batch-window entry point for request 006: if a
+      * PARMFILE.DAT control-statement file is present at startup,
+      * switch straight into parameter-card mode before the menu loop
+      * ever prompts the console, so this can run with no operator
+      * attached. Falls back to the interactive console otherwise.
+       MD01-AUTO-DETECT-PARAMETER-MODE.
+           OPEN INPUT PARMFILE
+           IF WS-PARMFILE-STATUS = "00"
+               MOVE "Y" TO WS-PARMFILE-OPEN
+               SET RUN-MODE-PARAMETER TO TRUE
+               MOVE "N" TO WS-PARM-EOF
+               DISPLAY "PARMFILE.DAT found - running unattended"
+           ELSE
+               IF WS-PARMFILE-STATUS NOT = "35"
+                   DISPLAY "PARMFILE.DAT open failed, status="
+                       WS-PARMFILE-STATUS " - staying interactive"
+               END-IF
+           END-IF
+           EXIT.
+
        MD01-INIT-MENU.
+       MOVE SPACES TO WS-AUDIT-DETAIL
        DISPLAY "***************Menu***************"
-       DISPLAY "1-         Caesar cipher" 
-       DISPLAY "2-             LFSR" 
-       DISPLAY "3-             EXIT" 
-       ACCEPT INPUT-MENU from Name-Input.
+       DISPLAY "1-         Caesar cipher - Encrypt"
+       DISPLAY "2-         Caesar cipher - Decrypt"
+       DISPLAY "3-         Caesar cipher - Batch file"
+       DISPLAY "4-         LFSR - Generate stream"
+       DISPLAY "5-         LFSR - Stream cipher"
+       DISPLAY "6-         Load key profile"
+       DISPLAY "7-         Vigenere cipher"
+       DISPLAY "8-         Unattended parameter-card mode"
+       DISPLAY "9-             EXIT"
+       DISPLAY "Choice ?"
+       PERFORM MD18-GET-FIELD
+       IF RUN-MODE-PARAMETER AND PARM-EOF
+           MOVE 9 TO INPUT-MENU
+       ELSE
+           MOVE WS-PARM-BUFFER(1:1) TO INPUT-MENU
+       END-IF
        EVALUATE INPUT-MENU
            WHEN 1
                PERFORM MD10-CAESAR
            WHEN 2
-               PERFORM MD11-LFSR
+               PERFORM MD10-CAESAR-DECRYPT-MENU
+           WHEN 3
+               PERFORM MD17-CAESAR-BATCH
            WHEN 4
+               PERFORM MD11-LFSR
+           WHEN 5
+               PERFORM MD15-LFSR-CIPHER
+           WHEN 6
+               PERFORM MD14-LOAD-KEY-PROFILE
+           WHEN 7
+               PERFORM MD13-VIGENERE
+           WHEN 8
+               PERFORM MD18-ENTER-PARAMETER-MODE
+           WHEN 9
                DISPLAY "EXITING..."
            WHEN OTHER
                DISPLAY "UNKNOWN INPUT"
        END-EVALUATE
+       IF INPUT-MENU NOT = 9
+           PERFORM MD16-WRITE-AUDIT-ENTRY
+       END-IF
        EXIT.
 
+      *----------------------------------------------------------*
+      * Caesar cipher
+      *----------------------------------------------------------*
        MD10-CAESAR.
        DISPLAY "***************CAESAR***************"
+       PERFORM MD10-GET-CAESAR-SETTING
+       PERFORM MD10-CAESAR-BODY
+       PERFORM MD14-OFFER-SAVE-CAESAR-PROFILE
+       EXIT.
+
+       MD10-GET-CAESAR-SETTING.
        DISPLAY "Input Ceaser setting"
-       ACCEPT CAESAR-SETTING from Name-Input.
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER(1:2) TO CAESAR-SETTING
+       EXIT.
+
+       MD10-CAESAR-BODY.
        DISPLAY "Input string"
-       ACCEPT PLAINTXT from Name-Input.
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER TO PLAINTXT
        DISPLAY CAESAR-SETTING
        DISPLAY PLAINTXT
        PERFORM MD10-CAESAR-ENCRYPTION
-       DISPLAY ENCRYPTTXT        
+       DISPLAY ENCRYPTTXT
+       PERFORM MD19-VERIFY-ROUNDTRIP
+       STRING "CAESAR ENCRYPT SETTING=" CAESAR-SETTING
+               DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+       EXIT.
+
+       MD10-CAESAR-DECRYPT-MENU.
+       DISPLAY "***************CAESAR DECRYPT***************"
+       PERFORM MD10-GET-CAESAR-SETTING
+       PERFORM MD10-CAESAR-DECRYPT-BODY
+       PERFORM MD14-OFFER-SAVE-CAESAR-PROFILE
        EXIT.
 
+       MD10-CAESAR-DECRYPT-BODY.
+       DISPLAY "Input encrypted string"
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER TO ENCRYPTTXT
+       PERFORM MD10-CAESAR-DECRYPTION
+       DISPLAY DECRYPTTXT
+       STRING "CAESAR DECRYPT SETTING=" CAESAR-SETTING
+               DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+       EXIT.
+
+      * Encrypt PLAINTXT into ENCRYPTTXT, shifting CAESAR-SETTING
+      * places. Preserves case; leaves non-letters untouched. The
+      * actual shift runs in the standalone CAESAR-CIPHER subprogram
+      * so the test harness can CALL the same cipher code this uses.
        MD10-CAESAR-ENCRYPTION.
-       MOVE PLAINTXT TO ENCRYPTTXT
-       INSPECT ENCRYPTTXT
-           CONVERTING "abcdefghijklmnopqrstuvwxyz"
-           TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-       EVALUATE CAESAR-SETTING
-           WHEN 0
-               MOVE PLAINTXT TO ENCRYPTTXT
-           WHEN 1
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "BCDEFGHIJKLMNOPQRSTUVWXYZA"
-           WHEN 2
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "CDEFGHIJKLMNOPQRSTUVWXYZAB"
-           WHEN 3
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "DEFGHIJKLMNOPQRSTUVWXYZABC"
-           WHEN 4
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "EFGHIJKLMNOPQRSTUVWXYZABCD"
-           WHEN 5
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "FGHIJKLMNOPQRSTUVWXYZABCDE"
-           WHEN 6
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "GHIJKLMNOPQRSTUVWXYZABCDEF"
-           WHEN 7
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "HIJKLMNOPQRSTUVWXYZABCDEFG"
-           WHEN 8
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "IJKLMNOPQRSTUVWXYZABCDEFGH"
-           WHEN 9
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "JKLMNOPQRSTUVWXYZABCDEFGHI"
-           WHEN 10
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "KLMNOPQRSTUVWXYZABCDEFGHIJ"
-           WHEN 11
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "LMNOPQRSTUVWXYZABCDEFGHIJK"
-           WHEN 12
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "MNOPQRSTUVWXYZABCDEFGHIJKL"
-           WHEN 13
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "NOPQRSTUVWXYZABCDEFGHIJKLM"
-           WHEN 14
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "OPQRSTUVWXYZABCDEFGHIJKLMN"
-           WHEN 15
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "PQRSTUVWXYZABCDEFGHIJKLMNO"
-           WHEN 16
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "QRSTUVWXYZABCDEFGHIJKLMNOP"
-           WHEN 17
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "RSTUVWXYZABCDEFGHIJKLMNOPQ"
-           WHEN 18
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "STUVWXYZABCDEFGHIJKLMNOPQR"
-           WHEN 19
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "TUVWXYZABCDEFGHIJKLMNOPQRS"
-           WHEN 20
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "UVWXYZABCDEFGHIJKLMNOPQRST"
-           WHEN 21
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "VWXYZABCDEFGHIJKLMNOPQRSTU"
-           WHEN 22
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "WXYZABCDEFGHIJKLMNOPQRSTUV"
-           WHEN 23
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "XYZABCDEFGHIJKLMNOPQRSTUVW"
-           WHEN 24
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "YZABCDEFGHIJKLMNOPQRSTUVWX"
-           WHEN 25
-               INSPECT ENCRYPTTXT
-                   CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                   TO "ZABCDEFGHIJKLMNOPQRSTUVWXY"
-           WHEN OTHER
-               MOVE PLAINTXT TO ENCRYPTTXT
+       CALL "CAESAR-CIPHER" USING PLAINTXT, ENCRYPTTXT, CAESAR-SETTING
+       END-CALL.
+       EXIT.
+
+      * Decrypt ENCRYPTTXT into DECRYPTTXT, reversing a CAESAR shift -
+      * encrypting with the complementary shift (26 - setting) undoes
+      * the original shift, so this reuses the same subprogram.
+       MD10-CAESAR-DECRYPTION.
+       COMPUTE WS-CAESAR-DECRYPT-SHIFT =
+               FUNCTION MOD(2600 - CAESAR-SETTING, 26)
+       CALL "CAESAR-CIPHER" USING ENCRYPTTXT, DECRYPTTXT,
+               WS-CAESAR-DECRYPT-SHIFT
+       END-CALL.
+       EXIT.
+
+       MD10-NORMALIZE-SHIFT.
+       COMPUTE WS-SHIFT-AMT = FUNCTION MOD(WS-SHIFT-AMT + 2600, 26)
        EXIT.
 
+      * Shift the single character in WS-SHIFT-CHAR (already known to
+      * lie between WS-SHIFT-BASE and WS-SHIFT-BASE+25) by WS-SHIFT-AMT.
+       MD10-SHIFT-ONE-CHAR.
+       COMPUTE WS-SHIFT-REL =
+               FUNCTION ORD(WS-SHIFT-CHAR) - WS-SHIFT-BASE
+       COMPUTE WS-SHIFT-NEWREL =
+               FUNCTION MOD(WS-SHIFT-REL + WS-SHIFT-AMT + 2600, 26)
+       COMPUTE WS-SHIFT-NEWCODE = WS-SHIFT-BASE + WS-SHIFT-NEWREL
+       MOVE FUNCTION CHAR(WS-SHIFT-NEWCODE) TO WS-SHIFT-CHAR
+       EXIT.
+
+      *----------------------------------------------------------*
+      * LFSR
+      *----------------------------------------------------------*
        MD11-LFSR.
+       DISPLAY "***************LFSR***************"
+       PERFORM MD11-GET-LFSR-CONFIG
+
+       DISPLAY "How many bits generate?"
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER(1:4) TO NB-GEN
+
+       PERFORM MD11-LFRS-STREAM
+       DISPLAY "Here is your LFSR Stream"
+       PERFORM     VARYING I
+                   FROM 0 BY 1
+                   UNTIL I >= NB-GEN
+               DISPLAY LFSR-STREAM(I)
+       END-PERFORM
+       STRING "LFSR GENERATE NB-XOR=" NB-XOR " NB-GEN=" NB-GEN
+               DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+       PERFORM MD14-OFFER-SAVE-LFSR-PROFILE
+       EXIT.
+
+      * Gather (or receive, via key profile) the tap/seed configuration
+      * shared by every LFSR mode: initial state, tap count, tap bits.
+       MD11-GET-LFSR-CONFIG.
       * Initilization of INTERNAL-STATE
        PERFORM     VARYING I
                    FROM 0 BY 1
@@ -209,29 +381,28 @@
                MOVE 0 TO INTERNAL-STATE(I)
        END-PERFORM
 
-       DISPLAY "***************LFSR***************"
        DISPLAY "Number Bit to XOR [1;8]"
-       ACCEPT NB-XOR from Name-Input.
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER(1:1) TO NB-XOR
 
        PERFORM     VARYING I
                    FROM 0 BY 1
                    UNTIL I >= NB-XOR
 
            DISPLAY "Which bits to XOR (Start at 1 from the left)"
-           ACCEPT WS-BIT from Name-Input
+           PERFORM MD18-GET-FIELD
+           MOVE WS-PARM-BUFFER(1:1) TO WS-BIT
            MOVE 1 TO XOR-BITS(WS-BIT)
        END-PERFORM
 
-       DISPLAY "How many bits generate?"
-       ACCEPT NB-GEN from Name-Input.
-
        DISPLAY "Input initial state"
        PERFORM     VARYING I
                    FROM 1 BY 1
                    UNTIL I >= 9
 
-           DISPLAY "BIT :" I 
-           ACCEPT WS-BIT from Name-Input
+           DISPLAY "BIT :" I
+           PERFORM MD18-GET-FIELD
+           MOVE WS-PARM-BUFFER(1:1) TO WS-BIT
            MOVE WS-BIT TO INTERNAL-STATE(I)
        END-PERFORM
 
@@ -241,45 +412,17 @@
                    UNTIL I >= 8
            DISPLAY INTERNAL-STATE(I)
        END-PERFORM
-
-       PERFORM MD11-LFRS-STREAM
-       DISPLAY "Here is your LFSR Stream"
-       PERFORM     VARYING I
-                   FROM 0 BY 1
-                   UNTIL I >= NB-GEN
-               DISPLAY LFSR-STREAM(I)
-       END-PERFORM
        EXIT.
 
+      * The generator itself runs in the standalone LFSR-STREAM-GEN
+      * subprogram so the test harness can CALL the same code this
+      * uses instead of reaching into this program's paragraphs.
        MD11-LFRS-STREAM.
-       PERFORM     VARYING I
-                   FROM 0 BY 1
-                   UNTIL I >= NB-GEN
-
-      * PERFORM XOR
-           MOVE 0 TO XOR-INPUT-1
-           PERFORM     VARYING J
-                       FROM 0 BY 1
-                       UNTIL J >= NB-XOR
-               MOVE INTERNAL-STATE(XOR-BITS(J)) TO XOR-INPUT-2
-               PERFORM MD12-XOR
-               MOVE XOR-OUTPUT TO XOR-INPUT-1
-           END-PERFORM
-           MOVE INTERNAL-STATE(8) TO LFSR-STREAM(I)
-           
-           PERFORM     VARYING J
-                       FROM 8 BY -1
-                       UNTIL J = 1
-      * We need a "register" to memorize J+1
-               MOVE J TO IND-XB
-               ADD 1 TO IND-XB
-               MOVE INTERNAL-STATE(J) TO INTERNAL-STATE(IND-XB)
-           END-PERFORM
-           
-           MOVE XOR-INPUT-1 TO INTERNAL-STATE(1)
-       END-PERFORM
+       CALL "LFSR-STREAM-GEN" USING LFSR-A-STATE, NB-GEN,
+               LFSR2-A-XOR, NB-XOR, LFSR-A-STREAM
+       END-CALL.
        EXIT.
-       
+
        MD12-XOR.
        EVALUATE XOR-INPUT-1 ALSO XOR-INPUT-2
            WHEN    0 ALSO 0
@@ -292,3 +435,682 @@
                MOVE 0 TO XOR-OUTPUT
        END-EVALUATE
        EXIT.
+
+      *----------------------------------------------------------*
+      * LFSR stream cipher - XOR PLAINTXT against the generated
+      * LFSR-STREAM to actually encrypt (or, run again with the same
+      * tap/seed configuration, to decrypt).
+      *----------------------------------------------------------*
+       MD15-LFSR-CIPHER.
+       DISPLAY "***************LFSR STREAM CIPHER***************"
+       PERFORM MD11-GET-LFSR-CONFIG
+       MOVE 1600 TO NB-GEN
+       PERFORM MD11-LFRS-STREAM
+       PERFORM MD15-LFSR-CIPHER-BODY
+       STRING "LFSR CIPHER NB-XOR=" NB-XOR
+               DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+       PERFORM MD14-OFFER-SAVE-LFSR-PROFILE
+       EXIT.
+
+      * Runs the XOR pass given an already-prepared LFSR-STREAM; used
+      * by MD15-LFSR-CIPHER and by a loaded LFSR key profile.
+       MD15-LFSR-CIPHER-BODY.
+       DISPLAY "Input string to XOR (same input both encrypts and,"
+       DISPLAY "run a second time with the same key, decrypts)"
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER TO PLAINTXT
+       PERFORM MD15-XOR-TEXT-WITH-STREAM
+       DISPLAY "Result:"
+       DISPLAY ENCRYPTTXT
+       EXIT.
+
+      * XORs each bit of every character of PLAINTXT against the next
+      * bit of LFSR-STREAM (reusing MD12-XOR), producing ENCRYPTTXT.
+       MD15-XOR-TEXT-WITH-STREAM.
+       MOVE 0 TO WS-XOR-STREAMPOS
+       PERFORM VARYING WS-XOR-IDX FROM 1 BY 1 UNTIL WS-XOR-IDX > 200
+           MOVE PLAINTXT(WS-XOR-IDX:1) TO WS-XOR-CHAR
+           COMPUTE WS-XOR-CHARCODE = FUNCTION ORD(WS-XOR-CHAR) - 1
+           PERFORM MD15-BYTE-TO-BITS
+           PERFORM VARYING WS-XOR-BITIDX FROM 1 BY 1
+                       UNTIL WS-XOR-BITIDX > 8
+               MOVE WS-XOR-BIT-TABLE(WS-XOR-BITIDX) TO XOR-INPUT-1
+               MOVE LFSR-STREAM(WS-XOR-STREAMPOS) TO XOR-INPUT-2
+               PERFORM MD12-XOR
+               MOVE XOR-OUTPUT TO WS-XOR-BIT-TABLE(WS-XOR-BITIDX)
+               ADD 1 TO WS-XOR-STREAMPOS
+           END-PERFORM
+           PERFORM MD15-BITS-TO-BYTE
+           COMPUTE WS-XOR-NEWCODE = WS-XOR-CHARCODE + 1
+           MOVE FUNCTION CHAR(WS-XOR-NEWCODE)
+               TO ENCRYPTTXT(WS-XOR-IDX:1)
+       END-PERFORM
+       EXIT.
+
+       MD15-BYTE-TO-BITS.
+       MOVE WS-XOR-CHARCODE TO WS-XOR-TEMP
+       PERFORM VARYING WS-XOR-BITIDX FROM 8 BY -1
+               UNTIL WS-XOR-BITIDX < 1
+           COMPUTE WS-XOR-BIT-TABLE(WS-XOR-BITIDX) =
+                   FUNCTION MOD(WS-XOR-TEMP, 2)
+           COMPUTE WS-XOR-TEMP = WS-XOR-TEMP / 2
+       END-PERFORM
+       EXIT.
+
+       MD15-BITS-TO-BYTE.
+       MOVE 0 TO WS-XOR-CHARCODE
+       PERFORM VARYING WS-XOR-BITIDX FROM 1 BY 1 UNTIL WS-XOR-BITIDX > 8
+           COMPUTE WS-XOR-CHARCODE =
+                   WS-XOR-CHARCODE * 2 + WS-XOR-BIT-TABLE(WS-XOR-BITIDX)
+       END-PERFORM
+       EXIT.
+
+      *----------------------------------------------------------*
+      * Vigenere cipher
+      *----------------------------------------------------------*
+       MD13-VIGENERE.
+       DISPLAY "***************VIGENERE***************"
+       DISPLAY "Input keyword"
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER(1:20) TO VIGENERE-KEYWORD
+       IF VIGENERE-KEYWORD = SPACES
+           MOVE "A" TO VIGENERE-KEYWORD
+       END-IF
+       INSPECT VIGENERE-KEYWORD
+           CONVERTING "abcdefghijklmnopqrstuvwxyz"
+           TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+       COMPUTE VIGENERE-KEYLEN = FUNCTION LENGTH(FUNCTION TRIM
+               (VIGENERE-KEYWORD))
+
+       DISPLAY "1-Encrypt  2-Decrypt"
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER(1:1) TO WS-SUBCHOICE
+
+       DISPLAY "Input string"
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER TO PLAINTXT
+
+       IF WS-SUBCHOICE = 1
+           PERFORM MD13-VIGENERE-ENCRYPT
+           DISPLAY ENCRYPTTXT
+       ELSE
+           MOVE PLAINTXT TO ENCRYPTTXT
+           PERFORM MD13-VIGENERE-DECRYPT
+           DISPLAY DECRYPTTXT
+       END-IF
+       STRING "VIGENERE CHOICE=" WS-SUBCHOICE " KEYLEN=" VIGENERE-KEYLEN
+               DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+       EXIT.
+
+       MD13-VIGENERE-ENCRYPT.
+       MOVE PLAINTXT TO WS-SHIFT-SRC
+       MOVE 1 TO WS-SHIFT-DIR
+       PERFORM MD13-VIGENERE-SHIFT-TEXT
+       MOVE WS-SHIFT-DST TO ENCRYPTTXT
+       EXIT.
+
+       MD13-VIGENERE-DECRYPT.
+       MOVE ENCRYPTTXT TO WS-SHIFT-SRC
+       MOVE -1 TO WS-SHIFT-DIR
+       PERFORM MD13-VIGENERE-SHIFT-TEXT
+       MOVE WS-SHIFT-DST TO DECRYPTTXT
+       EXIT.
+
+      * Shifts every letter of WS-SHIFT-SRC by the repeating keyword,
+      * WS-SHIFT-DIR = +1 to encrypt, -1 to decrypt. Case is preserved
+      * and non-letters pass through without advancing the keyword.
+       MD13-VIGENERE-SHIFT-TEXT.
+       MOVE WS-SHIFT-SRC TO WS-SHIFT-DST
+       MOVE 1 TO VIGENERE-KEYPOS
+       PERFORM VARYING WS-SHIFT-IDX FROM 1 BY 1 UNTIL WS-SHIFT-IDX > 200
+           MOVE WS-SHIFT-SRC(WS-SHIFT-IDX:1) TO WS-SHIFT-CHAR
+           EVALUATE TRUE
+               WHEN WS-SHIFT-CHAR >= "A" AND WS-SHIFT-CHAR <= "Z"
+                   MOVE FUNCTION ORD("A") TO WS-SHIFT-BASE
+                   PERFORM MD13-GET-KEY-SHIFT
+                   PERFORM MD10-SHIFT-ONE-CHAR
+                   MOVE WS-SHIFT-CHAR TO WS-SHIFT-DST(WS-SHIFT-IDX:1)
+                   PERFORM MD13-ADVANCE-KEYPOS
+               WHEN WS-SHIFT-CHAR >= "a" AND WS-SHIFT-CHAR <= "z"
+                   MOVE FUNCTION ORD("a") TO WS-SHIFT-BASE
+                   PERFORM MD13-GET-KEY-SHIFT
+                   PERFORM MD10-SHIFT-ONE-CHAR
+                   MOVE WS-SHIFT-CHAR TO WS-SHIFT-DST(WS-SHIFT-IDX:1)
+                   PERFORM MD13-ADVANCE-KEYPOS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+       END-PERFORM
+       EXIT.
+
+       MD13-GET-KEY-SHIFT.
+       MOVE VIGENERE-KEYWORD(VIGENERE-KEYPOS:1) TO WS-SHIFT-KEYCHAR
+       COMPUTE WS-SHIFT-KEYVAL =
+               FUNCTION ORD(WS-SHIFT-KEYCHAR) - FUNCTION ORD("A")
+       COMPUTE WS-SHIFT-AMT = WS-SHIFT-DIR * WS-SHIFT-KEYVAL
+       PERFORM MD10-NORMALIZE-SHIFT
+       EXIT.
+
+       MD13-ADVANCE-KEYPOS.
+       ADD 1 TO VIGENERE-KEYPOS
+       IF VIGENERE-KEYPOS > VIGENERE-KEYLEN
+           MOVE 1 TO VIGENERE-KEYPOS
+       END-IF
+       EXIT.
+
+      *----------------------------------------------------------*
+      * Named key profiles (indexed KEYFILE)
+      *----------------------------------------------------------*
+       MD14-LOAD-KEY-PROFILE.
+       DISPLAY "***************KEY PROFILE***************"
+       DISPLAY "Enter Key ID"
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER(1:10) TO KEY-ID
+
+       OPEN INPUT KEYFILE
+       IF WS-KEYFILE-STATUS = "00"
+           READ KEYFILE KEY IS KEY-ID
+               INVALID KEY
+                   DISPLAY "Key profile not found: " KEY-ID
+                   MOVE "KEY PROFILE NOT FOUND" TO WS-AUDIT-DETAIL
+               NOT INVALID KEY
+                   EVALUATE TRUE
+                       WHEN KEY-TYPE-CAESAR
+                           PERFORM MD14-RUN-CAESAR-PROFILE
+                       WHEN KEY-TYPE-LFSR
+                           PERFORM MD14-RUN-LFSR-PROFILE
+                       WHEN OTHER
+                           DISPLAY "Unknown key profile type"
+                           MOVE "KEY PROFILE TYPE UNKNOWN"
+                               TO WS-AUDIT-DETAIL
+                   END-EVALUATE
+           END-READ
+           CLOSE KEYFILE
+       ELSE
+           IF WS-KEYFILE-STATUS = "35"
+               DISPLAY "No key profiles saved yet"
+               MOVE "NO KEY PROFILES SAVED YET" TO WS-AUDIT-DETAIL
+           ELSE
+               DISPLAY "KEYFILE open failed, status="
+                   WS-KEYFILE-STATUS
+               MOVE "KEYFILE OPEN FAILED" TO WS-AUDIT-DETAIL
+           END-IF
+       END-IF
+       EXIT.
+
+      * Reuses MD10-CAESAR-BODY/MD10-CAESAR-DECRYPT-BODY for the actual
+      * cipher work, but does not offer to re-save the profile it just
+      * loaded, and overwrites the audit detail they set with one that
+      * records which KEY-ID was used (matching MD14-RUN-LFSR-PROFILE).
+       MD14-RUN-CAESAR-PROFILE.
+       MOVE KEY-CAESAR-SETTING TO CAESAR-SETTING
+       DISPLAY "Loaded Caesar profile " KEY-ID " setting="
+               CAESAR-SETTING
+       DISPLAY "1-Encrypt  2-Decrypt"
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER(1:1) TO WS-SUBCHOICE
+       IF WS-SUBCHOICE = 1
+           PERFORM MD10-CAESAR-BODY
+       ELSE
+           PERFORM MD10-CAESAR-DECRYPT-BODY
+       END-IF
+       STRING "CAESAR PROFILE KEY-ID=" KEY-ID " SETTING="
+               CAESAR-SETTING
+               DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+       EXIT.
+
+       MD14-RUN-LFSR-PROFILE.
+       MOVE KEY-NB-XOR TO NB-XOR
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
+           MOVE KEY-XOR-BITS(I) TO XOR-BITS(I)
+       END-PERFORM
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
+           MOVE KEY-INTERNAL-STATE(I) TO INTERNAL-STATE(I)
+       END-PERFORM
+       DISPLAY "Loaded LFSR profile " KEY-ID
+       MOVE 1600 TO NB-GEN
+       PERFORM MD11-LFRS-STREAM
+       PERFORM MD15-LFSR-CIPHER-BODY
+       STRING "LFSR PROFILE KEY-ID=" KEY-ID " NB-XOR=" NB-XOR
+               DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+       EXIT.
+
+      * Offers to save the Caesar shift just used as a named profile.
+       MD14-OFFER-SAVE-CAESAR-PROFILE.
+       DISPLAY "Save this configuration as a key profile? (Y/N)"
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER(1:1) TO WS-SAVE-PROFILE
+       IF SAVE-PROFILE-YES
+           DISPLAY "Enter Key ID"
+           PERFORM MD18-GET-FIELD
+           MOVE WS-PARM-BUFFER(1:10) TO KEY-ID
+           SET KEY-TYPE-CAESAR TO TRUE
+           MOVE CAESAR-SETTING TO KEY-CAESAR-SETTING
+           PERFORM MD14-WRITE-KEY-RECORD
+       END-IF
+       EXIT.
+
+      * Offers to save the LFSR tap/seed configuration just used.
+       MD14-OFFER-SAVE-LFSR-PROFILE.
+       DISPLAY "Save this configuration as a key profile? (Y/N)"
+       PERFORM MD18-GET-FIELD
+       MOVE WS-PARM-BUFFER(1:1) TO WS-SAVE-PROFILE
+       IF SAVE-PROFILE-YES
+           DISPLAY "Enter Key ID"
+           PERFORM MD18-GET-FIELD
+           MOVE WS-PARM-BUFFER(1:10) TO KEY-ID
+           SET KEY-TYPE-LFSR TO TRUE
+           MOVE NB-XOR TO KEY-NB-XOR
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
+               MOVE XOR-BITS(I) TO KEY-XOR-BITS(I)
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
+               MOVE INTERNAL-STATE(I) TO KEY-INTERNAL-STATE(I)
+           END-PERFORM
+           PERFORM MD14-WRITE-KEY-RECORD
+       END-IF
+       EXIT.
+
+       MD14-WRITE-KEY-RECORD.
+       OPEN I-O KEYFILE
+       IF WS-KEYFILE-STATUS = "35"
+           CLOSE KEYFILE
+           OPEN OUTPUT KEYFILE
+           CLOSE KEYFILE
+           OPEN I-O KEYFILE
+       END-IF
+       IF WS-KEYFILE-STATUS = "00"
+           REWRITE KEY-RECORD
+               INVALID KEY
+                   WRITE KEY-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to save key profile " KEY-ID
+                   END-WRITE
+           END-REWRITE
+           CLOSE KEYFILE
+       ELSE
+           DISPLAY "KEYFILE open failed, status=" WS-KEYFILE-STATUS
+           DISPLAY "Unable to save key profile " KEY-ID
+       END-IF
+       EXIT.
+
+      *----------------------------------------------------------*
+      * Batch file mode for the Caesar cipher
+      *----------------------------------------------------------*
+       MD17-CAESAR-BATCH.
+       DISPLAY "***************CAESAR BATCH***************"
+       PERFORM MD10-GET-CAESAR-SETTING
+       MOVE "N" TO WS-INFILE-EOF
+       MOVE 0 TO WS-BATCH-COUNT
+       MOVE 0 TO WS-BATCH-FAILCOUNT
+
+       OPEN INPUT INFILE
+       IF WS-INFILE-STATUS = "00"
+           OPEN OUTPUT OUTFILE
+           IF WS-OUTFILE-STATUS = "00"
+               OPEN OUTPUT REPORTFILE
+               IF WS-REPORTFILE-STATUS = "00"
+                   PERFORM MD17-CAESAR-BATCH-LOOP
+
+                   CLOSE INFILE
+                   CLOSE OUTFILE
+                   CLOSE REPORTFILE
+
+                   DISPLAY "Batch complete. Records processed: "
+                       WS-BATCH-COUNT
+                   DISPLAY "Round-trip failures: " WS-BATCH-FAILCOUNT
+                   STRING "CAESAR BATCH SETTING=" CAESAR-SETTING
+                           " RECORDS=" WS-BATCH-COUNT
+                           " FAILURES=" WS-BATCH-FAILCOUNT
+                           DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+               ELSE
+                   DISPLAY "BATCHRPT.DAT open failed, status="
+                       WS-REPORTFILE-STATUS " - batch run skipped"
+                   STRING "CAESAR BATCH SETTING=" CAESAR-SETTING
+                           " SKIPPED - REPORT OPEN FAILED"
+                           DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+                   CLOSE INFILE
+                   CLOSE OUTFILE
+               END-IF
+           ELSE
+               DISPLAY "BATCHOUT.DAT open failed, status="
+                   WS-OUTFILE-STATUS " - batch run skipped"
+               STRING "CAESAR BATCH SETTING=" CAESAR-SETTING
+                       " SKIPPED - OUTPUT OPEN FAILED"
+                       DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+               CLOSE INFILE
+           END-IF
+       ELSE
+           IF WS-INFILE-STATUS = "35"
+               DISPLAY "BATCHIN.DAT not found - batch run skipped"
+               STRING "CAESAR BATCH SETTING=" CAESAR-SETTING
+                       " SKIPPED - NO INPUT FILE"
+                       DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+           ELSE
+               DISPLAY "BATCHIN.DAT open failed, status="
+                   WS-INFILE-STATUS " - batch run skipped"
+               STRING "CAESAR BATCH SETTING=" CAESAR-SETTING
+                       " SKIPPED - INPUT OPEN FAILED"
+                       DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+           END-IF
+       END-IF
+       EXIT.
+
+      * Per-record loop, split out of MD17-CAESAR-BATCH so the three
+      * opens above can each be checked before any reading starts.
+       MD17-CAESAR-BATCH-LOOP.
+       PERFORM UNTIL INFILE-AT-END
+           READ INFILE
+               AT END
+                   MOVE "Y" TO WS-INFILE-EOF
+               NOT AT END
+                   ADD 1 TO WS-BATCH-COUNT
+                   MOVE INFILE-RECORD TO PLAINTXT
+                   PERFORM MD10-CAESAR-ENCRYPTION
+                   PERFORM MD19-VERIFY-ROUNDTRIP
+                   MOVE ENCRYPTTXT TO OUTFILE-RECORD
+                   WRITE OUTFILE-RECORD
+                   IF ROUNDTRIP-FAILED
+                       ADD 1 TO WS-BATCH-FAILCOUNT
+                       MOVE SPACES TO REPORT-RECORD
+                       STRING "RECORD " WS-BATCH-COUNT
+                               " FAILED ROUND-TRIP VERIFICATION"
+                               DELIMITED BY SIZE INTO REPORT-RECORD
+                       WRITE REPORT-RECORD
+                   END-IF
+           END-READ
+       END-PERFORM
+       EXIT.
+
+      *----------------------------------------------------------*
+      * Round-trip verification (req 009) - after encrypting PLAINTXT
+      * into ENCRYPTTXT, decrypt it back and make sure it matches.
+      *----------------------------------------------------------*
+       MD19-VERIFY-ROUNDTRIP.
+       PERFORM MD10-CAESAR-DECRYPTION
+       IF DECRYPTTXT = PLAINTXT
+           SET ROUNDTRIP-OK TO TRUE
+       ELSE
+           SET ROUNDTRIP-FAILED TO TRUE
+           DISPLAY "WARNING: round-trip verification failed"
+       END-IF
+       EXIT.
+
+      *----------------------------------------------------------*
+      * Audit trail (req 005) - one entry per pass through the menu.
+      * Never writes PLAINTXT, only the menu choice and settings used.
+      *----------------------------------------------------------*
+       MD16-OPEN-AUDITLOG.
+       OPEN EXTEND AUDITLOG
+       IF WS-AUDITLOG-STATUS = "35"
+           OPEN OUTPUT AUDITLOG
+       END-IF
+       IF WS-AUDITLOG-STATUS NOT = "00"
+           DISPLAY "AUDITLOG.DAT open failed, status="
+               WS-AUDITLOG-STATUS " - audit entries will not be written"
+       END-IF
+       EXIT.
+
+       MD16-WRITE-AUDIT-ENTRY.
+       ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+       ACCEPT WS-AUDIT-TIME FROM TIME
+       MOVE SPACES TO AUDIT-RECORD
+       STRING WS-AUDIT-DATE " " WS-AUDIT-TIME
+               " MENU=" INPUT-MENU " " WS-AUDIT-DETAIL
+               DELIMITED BY SIZE INTO AUDIT-RECORD
+       WRITE AUDIT-RECORD
+       EXIT.
+
+       MD16-CLOSE-AUDITLOG.
+       CLOSE AUDITLOG
+       EXIT.
+
+      *----------------------------------------------------------*
+      * Unattended parameter-card driven run (req 006)
+      *----------------------------------------------------------*
+       MD18-ENTER-PARAMETER-MODE.
+       IF RUN-MODE-INTERACTIVE
+           OPEN INPUT PARMFILE
+           IF WS-PARMFILE-STATUS = "00"
+               MOVE "Y" TO WS-PARMFILE-OPEN
+               SET RUN-MODE-PARAMETER TO TRUE
+               MOVE "N" TO WS-PARM-EOF
+               DISPLAY "Switched to unattended parameter-card mode"
+               MOVE "PARAMETER MODE STARTED" TO WS-AUDIT-DETAIL
+           ELSE
+               IF WS-PARMFILE-STATUS = "35"
+                   DISPLAY "PARMFILE.DAT not found, staying interactive"
+                   MOVE "PARAMETER MODE REQUESTED - NO PARMFILE"
+                       TO WS-AUDIT-DETAIL
+               ELSE
+                   DISPLAY "PARMFILE.DAT open failed, status="
+                       WS-PARMFILE-STATUS " - staying interactive"
+                   MOVE "PARAMETER MODE REQUESTED - OPEN FAILED"
+                       TO WS-AUDIT-DETAIL
+               END-IF
+           END-IF
+       END-IF
+       EXIT.
+
+      * Generic input routine every ACCEPT in this program goes through:
+      * interactively it is a console prompt, in parameter-card mode it
+      * is the next control-statement record from PARMFILE instead.
+       MD18-GET-FIELD.
+       IF RUN-MODE-PARAMETER
+           PERFORM MD18-READ-PARM-RECORD
+           MOVE PARM-RECORD TO WS-PARM-BUFFER
+       ELSE
+           ACCEPT WS-PARM-BUFFER FROM Name-Input
+       END-IF
+       EXIT.
+
+       MD18-READ-PARM-RECORD.
+       READ PARMFILE INTO PARM-RECORD
+           AT END
+               SET PARM-EOF TO TRUE
+               MOVE SPACES TO PARM-RECORD
+       END-READ
+       EXIT.
+
+       END PROGRAM COBENCRYPT.
+
+      ************************************************************
+      *  Standalone cipher subprograms                           *
+      *                                                           *
+      *  Factored out of COBENCRYPT so the cipher math has one    *
+      *  home that both COBENCRYPT (via CALL, from                *
+      *  MD10-CAESAR-ENCRYPTION/DECRYPTION and                    *
+      *  MD11-LFRS-STREAM) and the COBENCRYPT-TEST harness can    *
+      *  invoke. A contained program cannot PERFORM a paragraph   *
+      *  of the program that contains it - only data can be       *
+      *  shared via GLOBAL - so the test harness's TEST-CAESAR/    *
+      *  TEST-LFSR below CALL these same subprograms rather than  *
+      *  reaching into COBENCRYPT's procedure division.           *
+      ************************************************************
+
+      * Shifts every letter of LS-PLAINTXT by LS-CAESAR-SETTING places
+      * into LS-ENCRYPTTXT. Preserves case; leaves non-letters as-is.
+      * COBENCRYPT's MD10-CAESAR-DECRYPTION also calls this, passing
+      * the complementary shift (26 - setting) to undo an encryption.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAESAR-CIPHER.
+       AUTHOR. MARC VEYSSEYRE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CC-SRC           PIC X(200).
+       01  WS-CC-DST           PIC X(200).
+       01  WS-CC-AMT           PIC S9(3).
+       01  WS-CC-IDX           PIC 9(3).
+       01  WS-CC-CHAR          PIC X(1).
+       01  WS-CC-BASE          PIC 9(3).
+       01  WS-CC-REL           PIC S9(3).
+       01  WS-CC-NEWREL        PIC S9(3).
+       01  WS-CC-NEWCODE       PIC 9(3).
+
+       LINKAGE SECTION.
+       01  LS-PLAINTXT         PIC X(200).
+       01  LS-ENCRYPTTXT       PIC X(200).
+       01  LS-CAESAR-SETTING   PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-PLAINTXT, LS-ENCRYPTTXT,
+               LS-CAESAR-SETTING.
+       CC-MAIN.
+       MOVE LS-PLAINTXT TO WS-CC-SRC
+       MOVE LS-CAESAR-SETTING TO WS-CC-AMT
+       COMPUTE WS-CC-AMT = FUNCTION MOD(WS-CC-AMT + 2600, 26)
+       PERFORM CC-SHIFT-TEXT
+       MOVE WS-CC-DST TO LS-ENCRYPTTXT
+       EXIT PROGRAM.
+
+       CC-SHIFT-TEXT.
+       MOVE WS-CC-SRC TO WS-CC-DST
+       PERFORM VARYING WS-CC-IDX FROM 1 BY 1 UNTIL WS-CC-IDX > 200
+           MOVE WS-CC-SRC(WS-CC-IDX:1) TO WS-CC-CHAR
+           EVALUATE TRUE
+               WHEN WS-CC-CHAR >= "A" AND WS-CC-CHAR <= "Z"
+                   MOVE FUNCTION ORD("A") TO WS-CC-BASE
+                   PERFORM CC-SHIFT-ONE-CHAR
+                   MOVE WS-CC-CHAR TO WS-CC-DST(WS-CC-IDX:1)
+               WHEN WS-CC-CHAR >= "a" AND WS-CC-CHAR <= "z"
+                   MOVE FUNCTION ORD("a") TO WS-CC-BASE
+                   PERFORM CC-SHIFT-ONE-CHAR
+                   MOVE WS-CC-CHAR TO WS-CC-DST(WS-CC-IDX:1)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+       END-PERFORM
+       EXIT.
+
+       CC-SHIFT-ONE-CHAR.
+       COMPUTE WS-CC-REL = FUNCTION ORD(WS-CC-CHAR) - WS-CC-BASE
+       COMPUTE WS-CC-NEWREL =
+               FUNCTION MOD(WS-CC-REL + WS-CC-AMT + 2600, 26)
+       COMPUTE WS-CC-NEWCODE = WS-CC-BASE + WS-CC-NEWREL
+       MOVE FUNCTION CHAR(WS-CC-NEWCODE) TO WS-CC-CHAR
+       EXIT.
+       END PROGRAM CAESAR-CIPHER.
+
+      * Runs the 8-bit LFSR tap/seed configuration in LS-INTERNAL-STATE-
+      * GRP/LS-XOR-BITS-GRP/LS-NB-XOR forward LS-NB-GEN bits, filling
+      * LS-LFSR-STREAM-GRP. Identical to the generator that used to
+      * live in COBENCRYPT's MD11-LFRS-STREAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LFSR-STREAM-GEN.
+       AUTHOR. MARC VEYSSEYRE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-LS-I             PIC 9(4).
+       01  WS-LS-J             PIC 9(4).
+       01  WS-LS-IND-XB        PIC 9(2).
+       01  WS-LS-XOR-INPUT-1   PIC 9(1) COMP.
+       01  WS-LS-XOR-INPUT-2   PIC 9(1) COMP.
+       01  WS-LS-XOR-OUTPUT    PIC 9(1) COMP.
+
+       LINKAGE SECTION.
+       01  LS-INTERNAL-STATE-GRP.
+           05  LS-INTERNAL-STATE   PIC 9(1) COMP OCCURS 8 TIMES.
+       01  LS-NB-GEN           PIC 9(4).
+       01  LS-XOR-BITS-GRP.
+           05  LS-XOR-BITS         PIC 9(1) COMP OCCURS 1 TO 8
+                                            DEPENDING ON LS-NB-XOR.
+       01  LS-NB-XOR           PIC 9(1).
+       01  LS-LFSR-STREAM-GRP.
+           05  LS-LFSR-STREAM      PIC 9(1) OCCURS 1 TO 9999
+                                            DEPENDING ON LS-NB-GEN.
+
+       PROCEDURE DIVISION USING LS-INTERNAL-STATE-GRP, LS-NB-GEN,
+               LS-XOR-BITS-GRP, LS-NB-XOR, LS-LFSR-STREAM-GRP.
+       LSG-MAIN.
+       PERFORM VARYING WS-LS-I FROM 0 BY 1 UNTIL WS-LS-I >= LS-NB-GEN
+           MOVE 0 TO WS-LS-XOR-INPUT-1
+           PERFORM VARYING WS-LS-J FROM 0 BY 1
+                   UNTIL WS-LS-J >= LS-NB-XOR
+               MOVE LS-INTERNAL-STATE(LS-XOR-BITS(WS-LS-J))
+                   TO WS-LS-XOR-INPUT-2
+               PERFORM LSG-XOR
+               MOVE WS-LS-XOR-OUTPUT TO WS-LS-XOR-INPUT-1
+           END-PERFORM
+           MOVE LS-INTERNAL-STATE(8) TO LS-LFSR-STREAM(WS-LS-I)
+
+           PERFORM VARYING WS-LS-J FROM 8 BY -1 UNTIL WS-LS-J = 1
+      * We need a "register" to memorize J+1
+               MOVE WS-LS-J TO WS-LS-IND-XB
+               ADD 1 TO WS-LS-IND-XB
+               MOVE LS-INTERNAL-STATE(WS-LS-J)
+                   TO LS-INTERNAL-STATE(WS-LS-IND-XB)
+           END-PERFORM
+
+           MOVE WS-LS-XOR-INPUT-1 TO LS-INTERNAL-STATE(1)
+       END-PERFORM
+       EXIT PROGRAM.
+
+       LSG-XOR.
+       EVALUATE WS-LS-XOR-INPUT-1 ALSO WS-LS-XOR-INPUT-2
+           WHEN    0 ALSO 0
+               MOVE 0 TO WS-LS-XOR-OUTPUT
+           WHEN    0 ALSO 1
+               MOVE 1 TO WS-LS-XOR-OUTPUT
+           WHEN    1 ALSO 0
+               MOVE 1 TO WS-LS-XOR-OUTPUT
+           WHEN    1 ALSO 1
+               MOVE 0 TO WS-LS-XOR-OUTPUT
+       END-EVALUATE
+       EXIT.
+       END PROGRAM LFSR-STREAM-GEN.
+
+      *----------------------------------------------------------*
+      * Test-harness entry points. COBENCRYPT-TEST resolves these by
+      * name through dynamic CALL. They are standalone top-level
+      * programs (not nested inside COBENCRYPT - a contained program
+      * cannot PERFORM a paragraph of its container) that CALL the
+      * same CAESAR-CIPHER/LFSR-STREAM-GEN subprograms COBENCRYPT
+      * itself uses, instead of re-implementing the ciphers.
+      *----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRE-TEST.
+       PROCEDURE DIVISION.
+       PRE-TEST-MAIN.
+           EXIT PROGRAM.
+       END PROGRAM PRE-TEST.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-CAESAR.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-PLAINTXT         PIC X(200).
+       01  LS-ENCRYPTTXT       PIC X(200).
+       01  LS-CAESAR-SETTING   PIC 9(2).
+       PROCEDURE DIVISION USING LS-PLAINTXT, LS-ENCRYPTTXT,
+               LS-CAESAR-SETTING.
+       TEST-CAESAR-MAIN.
+           CALL "CAESAR-CIPHER" USING LS-PLAINTXT, LS-ENCRYPTTXT,
+               LS-CAESAR-SETTING
+           END-CALL.
+           EXIT PROGRAM.
+       END PROGRAM TEST-CAESAR.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-LFSR.
+       DATA DIVISION.
+       LINKAGE SECTION.
+      * Each OCCURS table needs its own group wrapper: CALL USING
+      * cannot pass a bare table item without a subscript.
+       01  LS-INTERNAL-STATE-GRP.
+           05  LS-INTERNAL-STATE   PIC 9(1) COMP OCCURS 8 TIMES.
+       01  LS-NB-GEN           PIC 9(4).
+       01  LS-XOR-BITS-GRP.
+           05  LS-XOR-BITS         PIC 9(1) COMP OCCURS 8 TIMES.
+       01  LS-NB-XOR           PIC 9(1).
+       01  LS-LFSR-STREAM-GRP.
+           05  LS-LFSR-STREAM      PIC 9(1) OCCURS 1 TO 9999
+                                            DEPENDING ON LS-NB-GEN.
+       PROCEDURE DIVISION USING LS-INTERNAL-STATE-GRP, LS-NB-GEN,
+               LS-XOR-BITS-GRP, LS-NB-XOR, LS-LFSR-STREAM-GRP.
+       TEST-LFSR-MAIN.
+           CALL "LFSR-STREAM-GEN" USING LS-INTERNAL-STATE-GRP,
+               LS-NB-GEN, LS-XOR-BITS-GRP, LS-NB-XOR, LS-LFSR-STREAM-GRP
+           END-CALL.
+           EXIT PROGRAM.
+       END PROGRAM TEST-LFSR.
